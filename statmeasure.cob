@@ -8,29 +8,135 @@ INPUT-OUTPUT SECTION.
 FILE-CONTROL.
     SELECT INPUT-FILE ASSIGN TO DYNAMIC user-input-file ORGANIZATION IS LINE SEQUENTIAL
         FILE STATUS IS fs-status.  *> Handling file status to check for errors during file operations.
+    SELECT CONTROL-FILE ASSIGN TO DYNAMIC control-file-name ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS control-fs-status.  *> Batch control file listing one input file name per line.
+    SELECT REPORT-FILE ASSIGN TO "RPTOUT" ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS report-fs-status.  *> Printable archive copy of the stats block.
+    SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG" ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS audit-fs-status.  *> Standing history log, appended to every run.
+    SELECT EXCEPTIONS-FILE ASSIGN TO "EXCEPTIONS" ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS exceptions-fs-status.  *> Outlier records for this run only.
+    SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC checkpoint-file-name ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS checkpoint-fs-status.  *> One checkpoint record per input file, named <input file>.CKP.
+    SELECT TREND-FILE ASSIGN TO "TRENDFILE" ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC RECORD KEY IS trend-key
+        FILE STATUS IS trend-fs-status.  *> Keyed by input file name, holds each file's most recent stats for the trend comparison.
 
 DATA DIVISION.
 FILE SECTION.
 FD INPUT-FILE.
 01 INPUT-RECORD.
     02 NUMERIC-DATA PIC S9(6)V9(2).  *> Defines the structure to read numeric data with two decimal places.
-    02 FILLER PIC X(72).  *> Filler to accommodate the rest of the line.
+    02 RECORD-GROUP-CODE PIC X(4).  *> Department/category code carried by the extract, used for the control-break report.
+    02 FILLER PIC X(68).  *> Filler to accommodate the rest of the line.
+
+FD CONTROL-FILE.
+01 CONTROL-RECORD PIC X(50).  *> One input file name per record.
+
+FD REPORT-FILE.
+01 REPORT-RECORD PIC X(132).  *> One printable line per WRITE.
+
+FD AUDIT-LOG-FILE.
+01 AUDIT-LOG-RECORD PIC X(200).  *> One line per input file processed, appended across runs.
+
+FD EXCEPTIONS-FILE.
+01 EXCEPTIONS-RECORD PIC X(132).  *> One line per outlier record found this run.
+
+FD CHECKPOINT-FILE.
+01 CHECKPOINT-RECORD.
+    02 checkpoint-record-number PIC 9(9).
+    02 checkpoint-total-numbers PIC S9(8).
+    02 checkpoint-aggregate PIC 9(16)V9(2).
+    02 checkpoint-sum-of-reciprocals PIC 9(16)V9(8).
+    02 checkpoint-total-squares PIC 9(16)V9(2).
+    02 checkpoint-log-total PIC S9(16)V9(8).
+
+FD TREND-FILE.
+01 TREND-RECORD.
+    02 trend-key PIC X(50).
+    02 trend-total-numbers PIC S9(8).
+    02 trend-sum PIC 9(16)V9(2).
+    02 trend-mean PIC S9(6)V9(2).
+    02 trend-std-dev PIC S9(6)V9(2).
+    02 trend-geo-mean PIC S9(6)V9(2).
+    02 trend-har-mean PIC S9(6)V9(2).
+    02 trend-rms PIC S9(6)V9(2).
 
 WORKING-STORAGE SECTION.
-01 user-input-file PIC X(50).  *> Variable to store the user-specified file name.
+01 report-fs-status PIC XX.  *> File status for the printable report file.
+01 report-line PIC X(132).  *> Work area used to build each report line before the WRITE.
+01 stats-block-title PIC X(80).  *> Heading used by 900-EMIT-STATS-BLOCK for whichever block (file or grand total) is current.
+01 run-date PIC X(8).  *> Run date in YYYYMMDD form, stamped into the report header.
+01 formatted-run-date PIC X(10).  *> Run date reformatted as YYYY-MM-DD for the header.
+01 run-time PIC X(8).  *> Run time in HHMMSSss form, stamped into the audit log.
+01 formatted-run-time PIC X(8).  *> Run time reformatted as HH:MM:SS for the audit log.
+01 audit-fs-status PIC XX.  *> File status for the standing audit log file.
+01 audit-log-line PIC X(200).  *> Work area used to build each audit log line before the WRITE.
+01 exceptions-fs-status PIC XX.  *> File status for the outlier exceptions file.
+01 exceptions-line PIC X(132).  *> Work area used to build each exceptions line before the WRITE.
+01 outlier-threshold PIC 9(2)V9(2) VALUE 3.00.  *> Configurable N standard deviations; 3.00 unless overridden at the prompt.
+01 outlier-threshold-input PIC X(5).  *> Raw prompt input; left blank keeps the default above.
+01 outlier-limit PIC S9(8)V9(4) VALUE ZERO.  *> outlier-threshold * std-deviation for the current file.
+01 deviation-amount PIC S9(8)V9(4) VALUE ZERO.  *> Distance of a candidate value from the mean.
+01 record-number PIC 9(9) VALUE ZERO.  *> Physical position of the record just read in the current input file.
+01 checkpoint-file-name PIC X(54).  *> Current input file name plus ".CKP".
+01 checkpoint-fs-status PIC XX.  *> File status for the checkpoint file.
+01 checkpoint-interval PIC 9(6) VALUE 1000.  *> Save a checkpoint every N records.
+01 resume-record-number PIC 9(9) VALUE ZERO.  *> Last record accounted for by a prior checkpoint; 0 if none.
+01 resume-total-numbers PIC S9(8) VALUE ZERO.
+01 resume-aggregate PIC 9(16)V9(2) VALUE ZERO.
+01 resume-sum-of-reciprocals PIC 9(16)V9(8) VALUE ZERO.
+01 resume-total-squares PIC 9(16)V9(2) VALUE ZERO.
+01 resume-log-total PIC S9(16)V9(8) VALUE ZERO.
+01 trend-fs-status PIC XX.  *> File status for the indexed trend side file.
+01 trend-found PIC 9 VALUE 0.
+    88 trend-found-yes VALUE 1.  *> True when this input file has a prior run's stats on file.
+01 trend-prior-sum PIC 9(16)V9(2) VALUE ZERO.
+01 trend-prior-mean PIC S9(6)V9(2) VALUE ZERO.
+01 trend-prior-std-dev PIC S9(6)V9(2) VALUE ZERO.
+01 trend-prior-geo-mean PIC S9(6)V9(2) VALUE ZERO.
+01 trend-prior-har-mean PIC S9(6)V9(2) VALUE ZERO.
+01 trend-prior-rms PIC S9(6)V9(2) VALUE ZERO.
+01 delta-sum PIC S9(9)V9(2) VALUE ZERO.
+01 delta-mean PIC S9(7)V9(2) VALUE ZERO.
+01 delta-std-dev PIC S9(7)V9(2) VALUE ZERO.
+01 delta-geo-mean PIC S9(7)V9(2) VALUE ZERO.
+01 delta-har-mean PIC S9(7)V9(2) VALUE ZERO.
+01 delta-rms PIC S9(7)V9(2) VALUE ZERO.
+01 formatted-delta-sum PIC +Z(8)9.99.  *> Signed edited pictures show the direction of the swing.
+01 formatted-delta-mean PIC +Z(6)9.99.
+01 formatted-delta-std-dev PIC +Z(6)9.99.
+01 formatted-delta-geo-mean PIC +Z(6)9.99.
+01 formatted-delta-har-mean PIC +Z(6)9.99.
+01 formatted-delta-rms PIC +Z(6)9.99.
+01 control-file-name PIC X(50).  *> Variable to store the batch control file name.
+01 control-fs-status PIC XX.  *> Variable to capture the control file status after operations.
+01 control-eof-indicator PIC 9 VALUE 0.
+    88 control-eof VALUE 1.  *> Flag to indicate end-of-file reached on the control file.
+01 file-count PIC S9(4) VALUE ZERO.  *> Number of input files actually opened and processed this run.
+01 user-input-file PIC X(50).  *> Variable to store the current batch entry's file name.
 01 fs-status PIC XX.  *> Variable to capture the file status after operations.
-01 total-numbers PIC S9(4) VALUE ZERO.  *> Counter for the total number of records processed.
-01 aggregate PIC 9(14)V9(2) VALUE ZERO.  *> Sum of all the numbers processed.
-01 sum-of-reciprocals PIC 9(14)V9(8) VALUE 0.  *> Sum of the reciprocals for HM calculation.
-01 total-squares PIC 9(14)V9(2) VALUE 0.  *> Sum of the squares of all numbers for RMS and variance.
-01 log-total PIC S9(14)V9(8) VALUE 0.  *> Sum of the logs of all numbers for GM calculation.
-01 variance PIC 9(14)V9(8) VALUE 0.  *> Variance of the numbers for standard deviation calculation.
+01 total-numbers PIC S9(8) VALUE ZERO.  *> Counter for the number of valid (positive) records processed (current file, or grand total). Sized to match grand-total-numbers below so a MOVE into this field from the grand accumulator never truncates.
+01 invalid-count PIC S9(8) VALUE ZERO.  *> Counter for records skipped because NUMERIC-DATA was zero or negative (current file, or grand total). Sized to match grand-invalid-count below.
+01 stats-computable PIC 9 VALUE 0.
+    88 stats-are-computable VALUE 1.  *> True once at least one valid record has been seen.
+01 grand-total-numbers PIC S9(8) VALUE ZERO.  *> Grand total of valid records across every file in the batch.
+01 grand-invalid-count PIC S9(8) VALUE ZERO.  *> Grand total of skipped records across every file in the batch.
+01 grand-aggregate PIC 9(16)V9(2) VALUE ZERO.  *> Grand total sum across every file in the batch.
+01 grand-sum-of-reciprocals PIC 9(16)V9(8) VALUE ZERO.  *> Grand total sum of reciprocals across every file in the batch.
+01 grand-total-squares PIC 9(16)V9(2) VALUE ZERO.  *> Grand total sum of squares across every file in the batch.
+01 grand-log-total PIC S9(16)V9(8) VALUE ZERO.  *> Grand total sum of logs across every file in the batch.
+01 aggregate PIC 9(16)V9(2) VALUE ZERO.  *> Sum of all the numbers processed. Sized to match grand-aggregate above so 800-GRAND-TOTAL can MOVE the grand figure in here for 700-COMPUTE-STATS without truncating.
+01 sum-of-reciprocals PIC 9(16)V9(8) VALUE 0.  *> Sum of the reciprocals for HM calculation. Sized to match grand-sum-of-reciprocals above.
+01 total-squares PIC 9(16)V9(2) VALUE 0.  *> Sum of the squares of all numbers for RMS and variance. Sized to match grand-total-squares above.
+01 log-total PIC S9(16)V9(8) VALUE 0.  *> Sum of the logs of all numbers for GM calculation. Sized to match grand-log-total above.
+01 variance PIC 9(16)V9(8) VALUE 0.  *> Variance of the numbers for standard deviation calculation.
 01 geometric-mean PIC S9(6)V9(2) VALUE ZERO.  *> Geometric mean result.
 01 harmonic-mean PIC S9(6)V9(2) VALUE ZERO.  *> Harmonic mean result.
 01 rms PIC S9(6)V9(2) VALUE ZERO.  *> Root mean square result.
 01 mean PIC S9(6)V9(2) VALUE ZERO.  *> Mean result.
 01 std-deviation PIC S9(6)V9(2) VALUE ZERO.  *> Standard deviation result.
-01 formatted-sum PIC ZZZZ9.99.  *> For displaying sum without leading zeros.
+01 formatted-sum PIC Z(15)9.99.  *> Sized to match the widened aggregate/grand-aggregate (16 integer digits) so a large multi-file grand total doesn't truncate.
 01 formatted-mean PIC ZZZZ9.99.  *> For displaying mean without leading zeros.
 01 formatted-std-dev PIC ZZZZ9.99.  *> For displaying standard deviation without leading zeros.
 01 formatted-geo-mean PIC ZZZZ9.99.  *> For displaying geometric mean without leading zeros.
@@ -38,55 +144,668 @@ WORKING-STORAGE SECTION.
 01 formatted-rms PIC ZZZZ9.99.  *> For displaying RMS without leading zeros.
 01 eof-indicator PIC 9 VALUE 0.
     88 eof VALUE 1.  *> Flag to indicate end-of-file reached.
+01 show-extra-stats PIC 9 VALUE 0.
+    88 show-extra-stats-yes VALUE 1.  *> MIN/MAX/MEDIAN/MODE are per-file only, not shown on the grand-total block.
+01 min-max-seeded PIC 9 VALUE 0.
+    88 min-max-seeded-yes VALUE 1.  *> True once minimum-value/maximum-value hold a real value for this file, independent of total-numbers (which may already be non-zero on a checkpoint restart).
+01 value-table-full-warned PIC 9 VALUE 0.
+    88 value-table-full-warned-yes VALUE 1.  *> Avoids repeating the value-table overflow warning for every remaining record in the file.
+01 group-table-full-warned PIC 9 VALUE 0.
+    88 group-table-full-warned-yes VALUE 1.  *> Avoids repeating the group-table overflow warning for every remaining record with an unseen group code.
+01 minimum-value PIC S9(6)V9(2) VALUE ZERO.  *> Smallest valid value seen in the current file.
+01 maximum-value PIC S9(6)V9(2) VALUE ZERO.  *> Largest valid value seen in the current file.
+01 median-value PIC S9(6)V9(2) VALUE ZERO.  *> Median of the current file's valid values.
+01 mode-value PIC S9(6)V9(2) VALUE ZERO.  *> Most frequently occurring valid value in the current file.
+01 formatted-min PIC ZZZZ9.99.  *> For displaying MIN without leading zeros.
+01 formatted-max PIC ZZZZ9.99.  *> For displaying MAX without leading zeros.
+01 formatted-median PIC ZZZZ9.99.  *> For displaying MEDIAN without leading zeros.
+01 formatted-mode PIC ZZZZ9.99.  *> For displaying MODE without leading zeros.
+01 formatted-outlier-value PIC ZZZZ9.99.  *> Edited copy of stored-value for the exceptions line; an implied-decimal PIC has no decimal point in storage.
+01 half-count PIC 9(9) VALUE ZERO.  *> Work field used while locating the median position(s).
+01 median-idx-1 PIC 9(9) VALUE ZERO.
+01 median-idx-2 PIC 9(9) VALUE ZERO.
+01 scan-idx PIC 9(9) VALUE ZERO.  *> Work field used while scanning the sorted table for the mode.
+01 current-run-length PIC 9(9) VALUE ZERO.
+01 best-run-length PIC 9(9) VALUE ZERO.
+01 value-count PIC 9(9) VALUE ZERO.  *> Number of valid values stored in value-table for the current file.
+01 value-table.
+    05 value-entry OCCURS 1 TO 10000 TIMES DEPENDING ON value-count.  *> Bounded to a reasonable per-file extract size for the median/mode sort pass.
+        10 stored-value PIC S9(6)V9(2).
+        10 stored-position PIC 9(9).  *> Physical record number this value came from, used by the outlier report.
+01 group-table-count PIC 9(4) VALUE ZERO.  *> Number of distinct group codes seen so far this run.
+01 group-idx PIC 9(4) VALUE ZERO.  *> Work index used while searching/scanning group-table.
+01 group-found PIC 9 VALUE 0.
+    88 group-found-yes VALUE 1.  *> True once the current record's group code has been located in group-table.
+01 group-table.
+    05 group-entry OCCURS 1 TO 500 TIMES DEPENDING ON group-table-count.  *> Bounded to a reasonable number of distinct group codes per run.
+        10 group-code PIC X(4).
+        10 group-total-numbers PIC S9(6) VALUE ZERO.
+        10 group-aggregate PIC 9(14)V9(2) VALUE ZERO.
+        10 group-sum-of-reciprocals PIC 9(14)V9(8) VALUE ZERO.
+        10 group-total-squares PIC 9(14)V9(2) VALUE ZERO.
+        10 group-log-total PIC S9(14)V9(8) VALUE ZERO.
+01 run-parm PIC X(80).  *> Control file name plus optional outlier threshold, parsed from the run's PARM.
 
 PROCEDURE DIVISION.
 000-INITIALIZE.
-    DISPLAY "Enter the name of the input file: ".
-    ACCEPT user-input-file.
-    OPEN INPUT INPUT-FILE.
+    ACCEPT run-parm FROM COMMAND-LINE.  *> The scheduler supplies the control file (and optional threshold) as the run's PARM.
 
-    EVALUATE fs-status
+    IF run-parm = SPACES
+        DISPLAY "Enter the name of the batch control file: "
+        ACCEPT control-file-name
+        DISPLAY "Enter outlier threshold in standard deviations (blank = 3.00): "
+        ACCEPT outlier-threshold-input
+    ELSE
+        UNSTRING run-parm DELIMITED BY SPACE
+            INTO control-file-name outlier-threshold-input
+    END-IF.
+    IF outlier-threshold-input NOT = SPACES
+        MOVE outlier-threshold-input TO outlier-threshold
+    END-IF.
+
+    OPEN INPUT CONTROL-FILE.
+
+    EVALUATE control-fs-status
         WHEN '00'
             CONTINUE
         WHEN OTHER
-            DISPLAY "Error opening file: ", user-input-file, " - Status: ", fs-status
-            CLOSE INPUT-FILE
+            DISPLAY "Error opening control file: ", control-file-name, " - Status: ", control-fs-status
             STOP RUN
-    END-EVALUATE.  *> Check file status and report error if any.
+    END-EVALUATE.  *> Check control file status and report error if any.
+
+    ACCEPT run-date FROM DATE YYYYMMDD.
+    MOVE run-date(1:4) TO formatted-run-date(1:4).
+    MOVE "-" TO formatted-run-date(5:1).
+    MOVE run-date(5:2) TO formatted-run-date(6:2).
+    MOVE "-" TO formatted-run-date(8:1).
+    MOVE run-date(7:2) TO formatted-run-date(9:2).
+
+    ACCEPT run-time FROM TIME.
+    MOVE run-time(1:2) TO formatted-run-time(1:2).
+    MOVE ":" TO formatted-run-time(3:1).
+    MOVE run-time(3:2) TO formatted-run-time(4:2).
+    MOVE ":" TO formatted-run-time(6:1).
+    MOVE run-time(5:2) TO formatted-run-time(7:2).
 
-    PERFORM UNTIL eof
-        READ INPUT-FILE INTO INPUT-RECORD
+    OPEN OUTPUT REPORT-FILE.
+    IF report-fs-status NOT = '00'
+        DISPLAY "Error opening report file RPTOUT - Status: ", report-fs-status
+        STOP RUN
+    END-IF.  *> Archive copy must be writable, or there is nothing to file alongside the other daily reports.
+    MOVE SPACES TO report-line.
+    STRING "STATMEASURE BATCH REPORT - CONTROL FILE: " DELIMITED BY SIZE
+           control-file-name DELIMITED BY SPACE
+           "  RUN DATE: " DELIMITED BY SIZE
+           formatted-run-date DELIMITED BY SIZE
+        INTO report-line.
+    WRITE REPORT-RECORD FROM report-line.
+    MOVE SPACES TO report-line.
+    WRITE REPORT-RECORD FROM report-line.
+
+    OPEN EXTEND AUDIT-LOG-FILE.
+    IF audit-fs-status NOT = '00'
+        OPEN OUTPUT AUDIT-LOG-FILE
+    END-IF.  *> First run in a directory has no audit log yet, so fall back to creating one.
+
+    OPEN OUTPUT EXCEPTIONS-FILE.  *> Exceptions are this run's outliers only, so a fresh file every run.
+    IF exceptions-fs-status NOT = '00'
+        DISPLAY "Error opening exceptions file EXCEPTIONS - Status: ", exceptions-fs-status
+        STOP RUN
+    END-IF.
+
+    OPEN I-O TREND-FILE.
+    IF trend-fs-status NOT = '00'
+        OPEN OUTPUT TREND-FILE
+        CLOSE TREND-FILE
+        OPEN I-O TREND-FILE
+    END-IF.  *> First run in a directory has no trend file yet, so create an empty one and reopen it for I-O.
+
+    PERFORM UNTIL control-eof
+        READ CONTROL-FILE INTO CONTROL-RECORD
             AT END
-                SET eof TO TRUE
+                SET control-eof TO TRUE
             NOT AT END
-                ADD 1 TO total-numbers
-                COMPUTE aggregate = aggregate + NUMERIC-DATA
-                COMPUTE sum-of-reciprocals = sum-of-reciprocals + (1 / NUMERIC-DATA)
-                COMPUTE total-squares = total-squares + (NUMERIC-DATA ** 2)
-                COMPUTE log-total = log-total + FUNCTION LOG(NUMERIC-DATA)
+                MOVE CONTROL-RECORD TO user-input-file
+                PERFORM 100-PROCESS-FILE
         END-READ
-    END-PERFORM.  *> Main loop to read and process each record.
-
-    COMPUTE mean = aggregate / total-numbers.
-    COMPUTE variance = (total-squares - (aggregate ** 2 / total-numbers)) / total-numbers.
-    COMPUTE std-deviation = FUNCTION SQRT(variance).
-    COMPUTE geometric-mean = FUNCTION EXP(log-total / total-numbers).
-    COMPUTE harmonic-mean = total-numbers / sum-of-reciprocals.
-    COMPUTE rms = FUNCTION SQRT(total-squares / total-numbers).
-
-    MOVE aggregate TO formatted-sum.
-    MOVE mean TO formatted-mean.
-    MOVE std-deviation TO formatted-std-dev.
-    MOVE geometric-mean TO formatted-geo-mean.
-    MOVE harmonic-mean TO formatted-har-mean.
-    MOVE rms TO formatted-rms.
+    END-PERFORM.  *> Main loop to process each input file listed in the control file.
 
-    DISPLAY "SUM = ", formatted-sum.
-    DISPLAY "MEAN = ", formatted-mean.
-    DISPLAY "STANDARD DEV = ", formatted-std-dev.
-    DISPLAY "Geometric mean = ", formatted-geo-mean.
-    DISPLAY "Harmonic mean = ", formatted-har-mean.
-    DISPLAY "RMS = ", formatted-rms.  *> Display the calculated statistics.
+    IF file-count = 0
+        DISPLAY "No input files were processed from control file: ", control-file-name
+    ELSE
+        PERFORM 850-GROUP-BREAK-REPORT
+        PERFORM 800-GRAND-TOTAL
+    END-IF.
 
-    CLOSE INPUT-FILE.
+    CLOSE CONTROL-FILE.
+    CLOSE REPORT-FILE.
+    CLOSE AUDIT-LOG-FILE.
+    CLOSE EXCEPTIONS-FILE.
+    CLOSE TREND-FILE.
     STOP RUN.
+
+100-PROCESS-FILE.
+    MOVE ZERO TO total-numbers invalid-count aggregate sum-of-reciprocals
+        total-squares log-total mean variance std-deviation geometric-mean
+        harmonic-mean rms minimum-value maximum-value median-value mode-value
+        value-count record-number.
+    MOVE 0 TO stats-computable.
+    MOVE 0 TO eof-indicator.
+    MOVE 0 TO min-max-seeded.
+    MOVE 0 TO value-table-full-warned.
+    SET show-extra-stats-yes TO TRUE.
+
+    PERFORM 190-LOAD-CHECKPOINT.
+    MOVE resume-total-numbers TO total-numbers.
+    MOVE resume-aggregate TO aggregate.
+    MOVE resume-sum-of-reciprocals TO sum-of-reciprocals.
+    MOVE resume-total-squares TO total-squares.
+    MOVE resume-log-total TO log-total.
+
+    OPEN INPUT INPUT-FILE.
+    EVALUATE fs-status
+        WHEN '00'
+            ADD 1 TO file-count
+            IF resume-record-number > 0
+                PERFORM 197-WARN-PARTIAL-RESUME
+            END-IF
+            PERFORM UNTIL eof
+                READ INPUT-FILE INTO INPUT-RECORD
+                    AT END
+                        SET eof TO TRUE
+                    NOT AT END
+                        ADD 1 TO record-number
+                        IF record-number > resume-record-number
+                            IF NUMERIC-DATA > ZERO
+                                ADD 1 TO total-numbers
+                                COMPUTE aggregate = aggregate + NUMERIC-DATA
+                                COMPUTE sum-of-reciprocals = sum-of-reciprocals + (1 / NUMERIC-DATA)
+                                COMPUTE total-squares = total-squares + (NUMERIC-DATA ** 2)
+                                COMPUTE log-total = log-total + FUNCTION LOG(NUMERIC-DATA)
+                                IF NOT min-max-seeded-yes
+                                    MOVE NUMERIC-DATA TO minimum-value
+                                    MOVE NUMERIC-DATA TO maximum-value
+                                    SET min-max-seeded-yes TO TRUE
+                                ELSE
+                                    IF NUMERIC-DATA < minimum-value
+                                        MOVE NUMERIC-DATA TO minimum-value
+                                    END-IF
+                                    IF NUMERIC-DATA > maximum-value
+                                        MOVE NUMERIC-DATA TO maximum-value
+                                    END-IF
+                                END-IF
+                                IF value-count < 10000
+                                    ADD 1 TO value-count
+                                    MOVE NUMERIC-DATA TO stored-value(value-count)
+                                    MOVE record-number TO stored-position(value-count)
+                                ELSE
+                                    IF NOT value-table-full-warned-yes
+                                        DISPLAY "WARNING: ", FUNCTION TRIM(user-input-file),
+                                            " has more than 10000 valid records - MEDIAN/MODE and the outlier pass cover only the first 10000."
+                                        SET value-table-full-warned-yes TO TRUE
+                                    END-IF
+                                END-IF
+                                PERFORM 175-ACCUMULATE-GROUP
+                            ELSE
+                                ADD 1 TO invalid-count
+                            END-IF
+                            IF FUNCTION MOD(record-number, checkpoint-interval) = 0
+                                PERFORM 195-SAVE-CHECKPOINT
+                            END-IF
+                        END-IF
+                END-READ
+            END-PERFORM
+            CLOSE INPUT-FILE
+            PERFORM 199-CLEAR-CHECKPOINT
+            ADD total-numbers TO grand-total-numbers
+            ADD invalid-count TO grand-invalid-count
+            ADD aggregate TO grand-aggregate
+            ADD sum-of-reciprocals TO grand-sum-of-reciprocals
+            ADD total-squares TO grand-total-squares
+            ADD log-total TO grand-log-total
+            PERFORM 700-COMPUTE-STATS
+            PERFORM 750-COMPUTE-MEDIAN-MODE
+            PERFORM 780-FLAG-OUTLIERS
+            PERFORM 790-TREND-COMPARE
+            MOVE SPACES TO stats-block-title
+            STRING "INPUT FILE: " DELIMITED BY SIZE
+                   user-input-file DELIMITED BY SPACE
+                INTO stats-block-title
+            PERFORM 900-EMIT-STATS-BLOCK
+            PERFORM 950-APPEND-AUDIT-LOG
+        WHEN OTHER
+            DISPLAY "Error opening file: ", user-input-file, " - Status: ", fs-status, " - skipping"
+    END-EVALUATE.  *> Skip (rather than abend) a batch entry that fails to open, so the rest of the day's extracts still run.
+
+950-APPEND-AUDIT-LOG.
+    MOVE SPACES TO audit-log-line.
+    IF stats-are-computable
+        STRING formatted-run-date DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               formatted-run-time DELIMITED BY SIZE
+               " FILE=" DELIMITED BY SIZE
+               user-input-file DELIMITED BY SPACE
+               " COUNT=" DELIMITED BY SIZE
+               total-numbers DELIMITED BY SIZE
+               " SUM=" DELIMITED BY SIZE
+               formatted-sum DELIMITED BY SIZE
+               " MEAN=" DELIMITED BY SIZE
+               formatted-mean DELIMITED BY SIZE
+               " STDDEV=" DELIMITED BY SIZE
+               formatted-std-dev DELIMITED BY SIZE
+               " GM=" DELIMITED BY SIZE
+               formatted-geo-mean DELIMITED BY SIZE
+               " HM=" DELIMITED BY SIZE
+               formatted-har-mean DELIMITED BY SIZE
+               " RMS=" DELIMITED BY SIZE
+               formatted-rms DELIMITED BY SIZE
+            INTO audit-log-line
+    ELSE
+        STRING formatted-run-date DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               formatted-run-time DELIMITED BY SIZE
+               " FILE=" DELIMITED BY SIZE
+               user-input-file DELIMITED BY SPACE
+               " COUNT=" DELIMITED BY SIZE
+               total-numbers DELIMITED BY SIZE
+               " SUM=" DELIMITED BY SIZE
+               formatted-sum DELIMITED BY SIZE
+               " MEAN=N/A STDDEV=N/A GM=N/A HM=N/A RMS=N/A" DELIMITED BY SIZE
+            INTO audit-log-line
+    END-IF.
+    WRITE AUDIT-LOG-RECORD FROM audit-log-line.  *> One history line per file, appended so prior runs are never overwritten.
+
+190-LOAD-CHECKPOINT.
+    MOVE ZERO TO resume-record-number resume-total-numbers resume-aggregate
+        resume-sum-of-reciprocals resume-total-squares resume-log-total.
+    MOVE SPACES TO checkpoint-file-name.
+    STRING FUNCTION TRIM(user-input-file) DELIMITED BY SIZE
+           ".CKP" DELIMITED BY SIZE
+        INTO checkpoint-file-name.
+    OPEN INPUT CHECKPOINT-FILE.
+    IF checkpoint-fs-status = '00'
+        READ CHECKPOINT-FILE
+            NOT AT END
+                MOVE checkpoint-record-number TO resume-record-number
+                MOVE checkpoint-total-numbers TO resume-total-numbers
+                MOVE checkpoint-aggregate TO resume-aggregate
+                MOVE checkpoint-sum-of-reciprocals TO resume-sum-of-reciprocals
+                MOVE checkpoint-total-squares TO resume-total-squares
+                MOVE checkpoint-log-total TO resume-log-total
+        END-READ
+        CLOSE CHECKPOINT-FILE
+    END-IF.  *> Restart position for this file, if a prior run left one behind. LINE SEQUENTIAL has no direct positioning, so the physical READ loop still passes over the already-checkpointed records - only their arithmetic is skipped.
+
+197-WARN-PARTIAL-RESUME.
+    DISPLAY "WARNING: ", FUNCTION TRIM(user-input-file),
+        " is resuming from checkpoint at record ", resume-record-number,
+        " - group, MEDIAN/MODE, and outlier results for this file cover only the records read after that point.".
+    MOVE SPACES TO report-line.
+    STRING "WARNING: " DELIMITED BY SIZE
+           FUNCTION TRIM(user-input-file) DELIMITED BY SIZE
+           " resumed from checkpoint at record " DELIMITED BY SIZE
+           resume-record-number DELIMITED BY SIZE
+           " - group/MEDIAN/MODE/outlier results cover only the post-checkpoint records" DELIMITED BY SIZE
+        INTO report-line.
+    WRITE REPORT-RECORD FROM report-line.  *> The five checkpointed accumulators carry forward, but group-table/value-table do not, so the operator needs to know those results are partial for this file.
+
+195-SAVE-CHECKPOINT.
+    MOVE record-number TO checkpoint-record-number.
+    MOVE total-numbers TO checkpoint-total-numbers.
+    MOVE aggregate TO checkpoint-aggregate.
+    MOVE sum-of-reciprocals TO checkpoint-sum-of-reciprocals.
+    MOVE total-squares TO checkpoint-total-squares.
+    MOVE log-total TO checkpoint-log-total.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    IF checkpoint-fs-status NOT = '00'
+        DISPLAY "WARNING: unable to open checkpoint file ", FUNCTION TRIM(checkpoint-file-name),
+            " - Status: ", checkpoint-fs-status, " - restart protection is not available for this file."
+    ELSE
+        WRITE CHECKPOINT-RECORD
+        CLOSE CHECKPOINT-FILE
+    END-IF.  *> Overwrites any earlier checkpoint for this file with the latest position.
+
+199-CLEAR-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    IF checkpoint-fs-status NOT = '00'
+        DISPLAY "WARNING: unable to clear checkpoint file ", FUNCTION TRIM(checkpoint-file-name),
+            " - Status: ", checkpoint-fs-status
+    ELSE
+        CLOSE CHECKPOINT-FILE
+    END-IF.  *> A file that finished cleanly starts the next run from scratch, so leave its checkpoint empty.
+
+175-ACCUMULATE-GROUP.
+    MOVE 0 TO group-found.
+    PERFORM VARYING group-idx FROM 1 BY 1 UNTIL group-idx > group-table-count
+        IF group-code(group-idx) = RECORD-GROUP-CODE
+            SET group-found-yes TO TRUE
+            EXIT PERFORM
+        END-IF
+    END-PERFORM.
+    IF NOT group-found-yes AND group-table-count < 500
+        ADD 1 TO group-table-count
+        MOVE group-table-count TO group-idx
+        MOVE RECORD-GROUP-CODE TO group-code(group-idx)
+        SET group-found-yes TO TRUE
+    END-IF.
+    IF NOT group-found-yes
+        IF NOT group-table-full-warned-yes
+            DISPLAY "WARNING: more than 500 distinct group codes seen this batch - records for codes beyond the first 500 are excluded from the group-break report."
+            SET group-table-full-warned-yes TO TRUE
+        END-IF
+    ELSE
+        ADD 1 TO group-total-numbers(group-idx)
+        COMPUTE group-aggregate(group-idx) = group-aggregate(group-idx) + NUMERIC-DATA
+        COMPUTE group-sum-of-reciprocals(group-idx) = group-sum-of-reciprocals(group-idx) + (1 / NUMERIC-DATA)
+        COMPUTE group-total-squares(group-idx) = group-total-squares(group-idx) + (NUMERIC-DATA ** 2)
+        COMPUTE group-log-total(group-idx) = group-log-total(group-idx) + FUNCTION LOG(NUMERIC-DATA)
+    END-IF.  *> Running per-group accumulators for the control-break report, keyed by RECORD-GROUP-CODE.
+
+750-COMPUTE-MEDIAN-MODE.
+    IF value-count > 0
+        SORT value-entry ASCENDING KEY stored-value
+        COMPUTE half-count = value-count / 2
+        IF FUNCTION MOD(value-count, 2) = 0
+            MOVE half-count TO median-idx-1
+            COMPUTE median-idx-2 = half-count + 1
+            COMPUTE median-value = (stored-value(median-idx-1) + stored-value(median-idx-2)) / 2
+        ELSE
+            COMPUTE median-idx-1 = half-count + 1
+            MOVE stored-value(median-idx-1) TO median-value
+        END-IF
+        MOVE stored-value(1) TO mode-value
+        MOVE 1 TO current-run-length
+        MOVE 1 TO best-run-length
+        PERFORM VARYING scan-idx FROM 2 BY 1 UNTIL scan-idx > value-count
+            IF stored-value(scan-idx) = stored-value(scan-idx - 1)
+                ADD 1 TO current-run-length
+            ELSE
+                MOVE 1 TO current-run-length
+            END-IF
+            IF current-run-length > best-run-length
+                MOVE current-run-length TO best-run-length
+                MOVE stored-value(scan-idx) TO mode-value
+            END-IF
+        END-PERFORM
+        MOVE minimum-value TO formatted-min
+        MOVE maximum-value TO formatted-max
+        MOVE median-value TO formatted-median
+        MOVE mode-value TO formatted-mode
+    END-IF.  *> Sorted second pass over this file's valid values to derive MEDIAN and MODE.
+
+780-FLAG-OUTLIERS.
+    IF stats-are-computable AND std-deviation > 0
+        COMPUTE outlier-limit = outlier-threshold * std-deviation
+        PERFORM VARYING scan-idx FROM 1 BY 1 UNTIL scan-idx > value-count
+            COMPUTE deviation-amount = FUNCTION ABS(stored-value(scan-idx) - mean)
+            IF deviation-amount > outlier-limit
+                MOVE stored-value(scan-idx) TO formatted-outlier-value
+                MOVE SPACES TO exceptions-line
+                STRING "FILE: " DELIMITED BY SIZE
+                       user-input-file DELIMITED BY SPACE
+                       " POSITION: " DELIMITED BY SIZE
+                       stored-position(scan-idx) DELIMITED BY SIZE
+                       " VALUE: " DELIMITED BY SIZE
+                       formatted-outlier-value DELIMITED BY SIZE
+                       " MEAN: " DELIMITED BY SIZE
+                       formatted-mean DELIMITED BY SIZE
+                    INTO exceptions-line
+                WRITE EXCEPTIONS-RECORD FROM exceptions-line
+            END-IF
+        END-PERFORM
+    END-IF.  *> Reuses the value-table built for 750 rather than re-reading INPUT-FILE a second time; each entry already carries its physical record position.
+
+790-TREND-COMPARE.
+    MOVE 0 TO trend-found.
+    IF stats-are-computable
+        MOVE SPACES TO trend-key
+        MOVE user-input-file TO trend-key
+        READ TREND-FILE
+            INVALID KEY
+                CONTINUE
+            NOT INVALID KEY
+                SET trend-found-yes TO TRUE
+                MOVE trend-sum TO trend-prior-sum
+                MOVE trend-mean TO trend-prior-mean
+                MOVE trend-std-dev TO trend-prior-std-dev
+                MOVE trend-geo-mean TO trend-prior-geo-mean
+                MOVE trend-har-mean TO trend-prior-har-mean
+                MOVE trend-rms TO trend-prior-rms
+        END-READ
+
+        IF trend-found-yes
+            COMPUTE delta-sum = aggregate - trend-prior-sum
+            COMPUTE delta-mean = mean - trend-prior-mean
+            COMPUTE delta-std-dev = std-deviation - trend-prior-std-dev
+            COMPUTE delta-geo-mean = geometric-mean - trend-prior-geo-mean
+            COMPUTE delta-har-mean = harmonic-mean - trend-prior-har-mean
+            COMPUTE delta-rms = rms - trend-prior-rms
+            MOVE delta-sum TO formatted-delta-sum
+            MOVE delta-mean TO formatted-delta-mean
+            MOVE delta-std-dev TO formatted-delta-std-dev
+            MOVE delta-geo-mean TO formatted-delta-geo-mean
+            MOVE delta-har-mean TO formatted-delta-har-mean
+            MOVE delta-rms TO formatted-delta-rms
+
+            DISPLAY "----- TREND VS PREVIOUS RUN -----"
+            DISPLAY "SUM CHANGE = ", formatted-delta-sum
+            DISPLAY "MEAN CHANGE = ", formatted-delta-mean
+            DISPLAY "STANDARD DEV CHANGE = ", formatted-delta-std-dev
+            DISPLAY "Geometric mean CHANGE = ", formatted-delta-geo-mean
+            DISPLAY "Harmonic mean CHANGE = ", formatted-delta-har-mean
+            DISPLAY "RMS CHANGE = ", formatted-delta-rms
+
+            MOVE SPACES TO report-line
+            STRING "----- TREND VS PREVIOUS RUN -----" DELIMITED BY SIZE
+                INTO report-line
+            WRITE REPORT-RECORD FROM report-line
+            MOVE SPACES TO report-line
+            STRING "SUM CHANGE = " DELIMITED BY SIZE formatted-delta-sum DELIMITED BY SIZE
+                INTO report-line
+            WRITE REPORT-RECORD FROM report-line
+            MOVE SPACES TO report-line
+            STRING "MEAN CHANGE = " DELIMITED BY SIZE formatted-delta-mean DELIMITED BY SIZE
+                INTO report-line
+            WRITE REPORT-RECORD FROM report-line
+            MOVE SPACES TO report-line
+            STRING "STANDARD DEV CHANGE = " DELIMITED BY SIZE formatted-delta-std-dev DELIMITED BY SIZE
+                INTO report-line
+            WRITE REPORT-RECORD FROM report-line
+            MOVE SPACES TO report-line
+            STRING "Geometric mean CHANGE = " DELIMITED BY SIZE formatted-delta-geo-mean DELIMITED BY SIZE
+                INTO report-line
+            WRITE REPORT-RECORD FROM report-line
+            MOVE SPACES TO report-line
+            STRING "Harmonic mean CHANGE = " DELIMITED BY SIZE formatted-delta-har-mean DELIMITED BY SIZE
+                INTO report-line
+            WRITE REPORT-RECORD FROM report-line
+            MOVE SPACES TO report-line
+            STRING "RMS CHANGE = " DELIMITED BY SIZE formatted-delta-rms DELIMITED BY SIZE
+                INTO report-line
+            WRITE REPORT-RECORD FROM report-line
+        END-IF
+
+        MOVE user-input-file TO trend-key
+        MOVE total-numbers TO trend-total-numbers
+        MOVE aggregate TO trend-sum
+        MOVE mean TO trend-mean
+        MOVE std-deviation TO trend-std-dev
+        MOVE geometric-mean TO trend-geo-mean
+        MOVE harmonic-mean TO trend-har-mean
+        MOVE rms TO trend-rms
+        IF trend-found-yes
+            REWRITE TREND-RECORD
+        ELSE
+            WRITE TREND-RECORD
+        END-IF
+    END-IF.  *> Keyed lookup/update of this run's stats against the prior run for the same input file name.
+
+700-COMPUTE-STATS.
+    IF total-numbers > 0
+        SET stats-are-computable TO TRUE
+        COMPUTE mean = aggregate / total-numbers
+        COMPUTE variance = (total-squares - (aggregate ** 2 / total-numbers)) / total-numbers
+        COMPUTE std-deviation = FUNCTION SQRT(variance)
+        COMPUTE geometric-mean = FUNCTION EXP(log-total / total-numbers)
+        COMPUTE harmonic-mean = total-numbers / sum-of-reciprocals
+        COMPUTE rms = FUNCTION SQRT(total-squares / total-numbers)
+
+        MOVE mean TO formatted-mean
+        MOVE std-deviation TO formatted-std-dev
+        MOVE geometric-mean TO formatted-geo-mean
+        MOVE harmonic-mean TO formatted-har-mean
+        MOVE rms TO formatted-rms
+    ELSE
+        MOVE 0 TO stats-computable
+    END-IF.
+    MOVE aggregate TO formatted-sum.  *> Shared by both per-file and grand-total blocks.
+
+850-GROUP-BREAK-REPORT.
+    PERFORM VARYING group-idx FROM 1 BY 1 UNTIL group-idx > group-table-count
+        MOVE 0 TO show-extra-stats
+        MOVE group-total-numbers(group-idx) TO total-numbers
+        MOVE 0 TO invalid-count
+        MOVE group-aggregate(group-idx) TO aggregate
+        MOVE group-sum-of-reciprocals(group-idx) TO sum-of-reciprocals
+        MOVE group-total-squares(group-idx) TO total-squares
+        MOVE group-log-total(group-idx) TO log-total
+        PERFORM 700-COMPUTE-STATS
+        MOVE SPACES TO stats-block-title
+        STRING "GROUP: " DELIMITED BY SIZE
+               group-code(group-idx) DELIMITED BY SIZE
+            INTO stats-block-title
+        PERFORM 900-EMIT-STATS-BLOCK
+    END-PERFORM.  *> Control-break report: one stats block per distinct RECORD-GROUP-CODE across the whole batch.
+
+800-GRAND-TOTAL.
+    MOVE 0 TO show-extra-stats.  *> MIN/MAX/MEDIAN/MODE are per-file only; a mixed-file median/mode has no clean definition.
+    MOVE grand-total-numbers TO total-numbers.
+    MOVE grand-invalid-count TO invalid-count.
+    MOVE grand-aggregate TO aggregate.
+    MOVE grand-sum-of-reciprocals TO sum-of-reciprocals.
+    MOVE grand-total-squares TO total-squares.
+    MOVE grand-log-total TO log-total.
+    PERFORM 700-COMPUTE-STATS.
+    MOVE SPACES TO stats-block-title.
+    STRING "GRAND TOTAL - " DELIMITED BY SIZE
+           file-count DELIMITED BY SIZE
+           " FILE(S)" DELIMITED BY SIZE
+        INTO stats-block-title.
+    PERFORM 900-EMIT-STATS-BLOCK.
+
+900-EMIT-STATS-BLOCK.
+    DISPLAY "===== " FUNCTION TRIM(stats-block-title) " =====".
+    DISPLAY "SUM = ", formatted-sum.
+    IF stats-are-computable
+        DISPLAY "MEAN = ", formatted-mean
+        DISPLAY "STANDARD DEV = ", formatted-std-dev
+        DISPLAY "Geometric mean = ", formatted-geo-mean
+        DISPLAY "Harmonic mean = ", formatted-har-mean
+        DISPLAY "RMS = ", formatted-rms
+    ELSE
+        DISPLAY "MEAN = N/A"
+        DISPLAY "STANDARD DEV = N/A"
+        DISPLAY "Geometric mean = N/A"
+        DISPLAY "Harmonic mean = N/A"
+        DISPLAY "RMS = N/A"
+    END-IF.
+    IF show-extra-stats-yes
+        IF value-count > 0
+            DISPLAY "MIN = ", formatted-min
+            DISPLAY "MAX = ", formatted-max
+            DISPLAY "MEDIAN = ", formatted-median
+            DISPLAY "MODE = ", formatted-mode
+        ELSE
+            DISPLAY "MIN = N/A"
+            DISPLAY "MAX = N/A"
+            DISPLAY "MEDIAN = N/A"
+            DISPLAY "MODE = N/A"
+        END-IF
+    END-IF.
+    DISPLAY "Records skipped (zero/negative) = ", invalid-count.  *> Display the calculated statistics.
+
+    MOVE SPACES TO report-line.
+    STRING "----- " DELIMITED BY SIZE FUNCTION TRIM(stats-block-title) DELIMITED BY SIZE " -----" DELIMITED BY SIZE
+        INTO report-line.
+    WRITE REPORT-RECORD FROM report-line.
+    MOVE SPACES TO report-line.
+    STRING "SUM = " DELIMITED BY SIZE formatted-sum DELIMITED BY SIZE
+        INTO report-line.
+    WRITE REPORT-RECORD FROM report-line.
+    IF stats-are-computable
+        MOVE SPACES TO report-line
+        STRING "MEAN = " DELIMITED BY SIZE formatted-mean DELIMITED BY SIZE
+            INTO report-line
+        WRITE REPORT-RECORD FROM report-line
+        MOVE SPACES TO report-line
+        STRING "STANDARD DEV = " DELIMITED BY SIZE formatted-std-dev DELIMITED BY SIZE
+            INTO report-line
+        WRITE REPORT-RECORD FROM report-line
+        MOVE SPACES TO report-line
+        STRING "Geometric mean = " DELIMITED BY SIZE formatted-geo-mean DELIMITED BY SIZE
+            INTO report-line
+        WRITE REPORT-RECORD FROM report-line
+        MOVE SPACES TO report-line
+        STRING "Harmonic mean = " DELIMITED BY SIZE formatted-har-mean DELIMITED BY SIZE
+            INTO report-line
+        WRITE REPORT-RECORD FROM report-line
+        MOVE SPACES TO report-line
+        STRING "RMS = " DELIMITED BY SIZE formatted-rms DELIMITED BY SIZE
+            INTO report-line
+        WRITE REPORT-RECORD FROM report-line
+    ELSE
+        MOVE SPACES TO report-line
+        STRING "MEAN = N/A" DELIMITED BY SIZE INTO report-line
+        WRITE REPORT-RECORD FROM report-line
+        MOVE SPACES TO report-line
+        STRING "STANDARD DEV = N/A" DELIMITED BY SIZE INTO report-line
+        WRITE REPORT-RECORD FROM report-line
+        MOVE SPACES TO report-line
+        STRING "Geometric mean = N/A" DELIMITED BY SIZE INTO report-line
+        WRITE REPORT-RECORD FROM report-line
+        MOVE SPACES TO report-line
+        STRING "Harmonic mean = N/A" DELIMITED BY SIZE INTO report-line
+        WRITE REPORT-RECORD FROM report-line
+        MOVE SPACES TO report-line
+        STRING "RMS = N/A" DELIMITED BY SIZE INTO report-line
+        WRITE REPORT-RECORD FROM report-line
+    END-IF.
+    IF show-extra-stats-yes
+        IF value-count > 0
+            MOVE SPACES TO report-line
+            STRING "MIN = " DELIMITED BY SIZE formatted-min DELIMITED BY SIZE
+                INTO report-line
+            WRITE REPORT-RECORD FROM report-line
+            MOVE SPACES TO report-line
+            STRING "MAX = " DELIMITED BY SIZE formatted-max DELIMITED BY SIZE
+                INTO report-line
+            WRITE REPORT-RECORD FROM report-line
+            MOVE SPACES TO report-line
+            STRING "MEDIAN = " DELIMITED BY SIZE formatted-median DELIMITED BY SIZE
+                INTO report-line
+            WRITE REPORT-RECORD FROM report-line
+            MOVE SPACES TO report-line
+            STRING "MODE = " DELIMITED BY SIZE formatted-mode DELIMITED BY SIZE
+                INTO report-line
+            WRITE REPORT-RECORD FROM report-line
+        ELSE
+            MOVE SPACES TO report-line
+            STRING "MIN = N/A" DELIMITED BY SIZE INTO report-line
+            WRITE REPORT-RECORD FROM report-line
+            MOVE SPACES TO report-line
+            STRING "MAX = N/A" DELIMITED BY SIZE INTO report-line
+            WRITE REPORT-RECORD FROM report-line
+            MOVE SPACES TO report-line
+            STRING "MEDIAN = N/A" DELIMITED BY SIZE INTO report-line
+            WRITE REPORT-RECORD FROM report-line
+            MOVE SPACES TO report-line
+            STRING "MODE = N/A" DELIMITED BY SIZE INTO report-line
+            WRITE REPORT-RECORD FROM report-line
+        END-IF
+    END-IF.
+    MOVE SPACES TO report-line.
+    STRING "Records skipped (zero/negative) = " DELIMITED BY SIZE invalid-count DELIMITED BY SIZE
+        INTO report-line.
+    WRITE REPORT-RECORD FROM report-line.
+    MOVE SPACES TO report-line.
+    WRITE REPORT-RECORD FROM report-line.  *> Blank separator line between blocks.
